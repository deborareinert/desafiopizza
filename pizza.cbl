@@ -16,6 +16,26 @@
       *-----Declaração dos recursos externos
        input-output section.
        file-control.
+           select cadastro-pizza assign to "CADPIZZA"
+               organization is indexed
+               access mode is dynamic
+               record key is cad-nome
+               file status is status-cad.
+           select entrada-pizzas assign to "ENTPIZZA"
+               organization is line sequential
+               file status is status-ent.
+           select relatorio-impresso assign to "RELPIZZA"
+               organization is line sequential
+               file status is status-rel.
+           select log-auditoria assign to "LOGPIZZA"
+               organization is line sequential
+               file status is status-log.
+           select checkpoint-pizza assign to "CKPPIZZA"
+               organization is line sequential
+               file status is status-ckp.
+           select exporta-csv assign to "CSVPIZZA"
+               organization is line sequential
+               file status is status-csv.
        i-o-control.
 
       *Declaração de variáveis
@@ -23,12 +43,73 @@
 
       *----Variaveis de arquivos
        file section.
+       fd  cadastro-pizza.
+       01  reg-cadastro.
+           05 cad-nome                              pic x(15).
+           05 cad-diametro                          pic 9(3).
+           05 cad-preco                             pic 9(3)v99.
+           05 cad-aliquota                          pic 9(2)v99.
+
+       fd  entrada-pizzas.
+       01  reg-entrada.
+           05 ent-nome                              pic x(15).
+           05 ent-diametro                          pic 9(3).
+           05 ent-preco                             pic 9(3)v99.
+           05 ent-aliquota                          pic 9(2)v99.
+
+       fd  relatorio-impresso.
+       01  reg-relatorio                            pic x(80).
+
+       fd  log-auditoria.
+       01  reg-log.
+           05 log-operador                          pic x(10).
+           05 filler                                pic x(1)
+              value space.
+           05 log-data                              pic 9(8).
+           05 filler                                pic x(1)
+              value space.
+           05 log-hora                              pic 9(6).
+           05 filler                                pic x(1)
+              value space.
+           05 log-acao                              pic x(10).
+           05 filler                                pic x(1)
+              value space.
+           05 log-nome                              pic x(15).
+           05 filler                                pic x(1)
+              value space.
+           05 log-diametro                          pic 9(3).
+           05 filler                                pic x(1)
+              value space.
+           05 log-preco                             pic zz9,99.
+           05 filler                                pic x(1)
+              value space.
+           05 log-preco-cm2                         pic zzz9,99.
+           05 filler                                pic x(1)
+              value space.
+           05 log-aliquota                          pic z9,99.
+           05 filler                                pic x(1)
+              value space.
+           05 log-preco-cm2-icms                    pic zzz9,99.
+
+       fd  checkpoint-pizza.
+       01  reg-checkpoint.
+           05 ckp-nome                              pic x(15).
+           05 ckp-diametro                          pic 9(3).
+           05 ckp-preco                             pic 9(3)v99.
+           05 ckp-aliquota                          pic 9(2)v99.
+
+       fd  exporta-csv.
+       01  reg-csv                                  pic x(80).
 
 
       *----Variaveis de trabalho
        working-storage section.
 
-       01  relatorio  occurs  20.
+       77  max-pizzas                              pic 9(3) value 60.
+       77  pizza                                   pic 9(3).
+
+       01  relatorio  occurs 1 to 60 times
+                       depending on pizza.
            05 nome                                 pic x(15)
               value space.
            05 filler                               pic x(3)
@@ -46,17 +127,64 @@
            05 filler                               pic x(3)
               value " - ".
            05 preco_cm2                            pic 9(4)v99.
+           05 filler                               pic x(3)
+              value " - ".
+           05 aliquota                             pic 9(2)v99.
+           05 filler                               pic x(3)
+              value " - ".
+           05 preco_cm2_icms                       pic 9(4)v99.
            05 filler                               pic x(3)
               value " - ".
            05 dif_preco                            pic 9(3)v99.
 
-       77  ind                                     pic 9(3)v99.
-       77  menu                                    pic x(1).
+       77  ind                                     pic 9(3).
+       77  opcao-menu                              pic x(1).
+           88  op-incluir                          value "1".
+           88  op-alterar                          value "2".
+           88  op-excluir                          value "3".
+           88  op-listar                           value "4".
+           88  op-sair                             value "5".
+       77  nome-pesquisa                           pic x(15).
+       77  indice-localizado                       pic 9(3).
+       77  ind-guardado                            pic 9(3).
+       77  pausa                                   pic x(1).
        77  controle                                pic x(10).
        77  nome2                                   pic x(15).
        77  aux                                     pic 9(3)v99.
-       77  pizza                                   pic 9(3).
        77  delta_preco                             pic 9(3)v99.
+       77  status-cad                              pic x(2).
+       77  status-ent                              pic x(2).
+       77  modo-processamento                      pic x(1).
+       77  status-rel                              pic x(2).
+       77  status-log                              pic x(2).
+       77  operador                                pic x(10).
+       77  acao-log                                pic x(10).
+       77  status-ckp                              pic x(2).
+       77  status-ckp-achado                       pic x(2).
+       77  contador-checkpoint                     pic 9(3).
+       77  intervalo-checkpoint                    pic 9(2) value 10.
+       77  resposta-checkpoint                     pic x(1).
+       77  status-csv                              pic x(2).
+       77  linha-csv                               pic x(80).
+       77  nome-pizzaria                           pic x(30)
+           value "PIZZARIA DEBORA REINERT".
+       77  data-sistema                            pic 9(8).
+       77  dia-sistema                             pic x(2).
+       77  mes-sistema                             pic x(2).
+       77  ano-sistema                              pic x(4).
+       77  data-formatada                          pic x(10).
+       77  linha-relatorio                         pic x(80).
+       77  contador-linha                          pic 9(2).
+       77  numero-pagina                           pic 9(3).
+       77  max-linhas-pagina                       pic 9(2) value 15.
+
+      *----Campos editados para exibir os precos/indices com virgula
+      *----decimal nas linhas do relatorio e do CSV
+       77  preco-edt                               pic zz9,99.
+       77  preco-cm2-edt                           pic zzz9,99.
+       77  aliquota-edt                            pic z9,99.
+       77  preco-cm2-icms-edt                      pic zzz9,99.
+       77  dif-preco-edt                           pic zz9,99.
 
       *----Variaveis para comunicação entre programas
        linkage section.
@@ -76,50 +204,636 @@
       * Inicilizacao de variaveis, abertura de arquivos
       * procedimentos que serao realizados apenas uma vez
        inicializa section.
-           move   space       to     menu
+           move 0             to     pizza
+           move 0             to     ind
+
+           display "Informe o codigo/nome do operador"
+           accept operador
+
+           open i-o cadastro-pizza
+           if status-cad = "35"
+               open output cadastro-pizza
+               close cadastro-pizza
+               open i-o cadastro-pizza
+           end-if
+
+           move low-value to cad-nome
+           start cadastro-pizza key is >= cad-nome
+               invalid key move "10" to status-cad
+           end-start
+
+           if status-cad = "00"
+               perform carrega-cadastro until status-cad <> "00"
+           end-if
+
+           move 0 to contador-checkpoint
+           move "10" to status-ckp-achado
+           open input checkpoint-pizza
+           if status-ckp = "00"
+               read checkpoint-pizza next record
+                   at end
+                       continue
+                   not at end
+                       move "00" to status-ckp-achado
+               end-read
+           end-if
+           close checkpoint-pizza
+
+           if status-ckp-achado = "00"
+               display "Checkpoint de sessao anterior encontrado"
+               display "Deseja recupera-lo? (S/N)"
+               accept resposta-checkpoint
+               if resposta-checkpoint = "S" or resposta-checkpoint = "s"
+                   move 0 to pizza
+                   move 0 to ind
+                   open input checkpoint-pizza
+                   perform carrega-checkpoint until status-ckp <> "00"
+                   close checkpoint-pizza
+               end-if
+           end-if
            .
        inicializa-exit.
            exit.
 
+      * Recupera a tabela relatorio a partir do ultimo checkpoint,
+      * quando a sessao anterior nao chegou a finalizar
+       carrega-checkpoint section.
+           read checkpoint-pizza next record
+               at end
+                   move "10" to status-ckp
+               not at end
+                   if ind >= max-pizzas
+                       move "10" to status-ckp
+                   else
+                       if ckp-diametro is not numeric
+                          or ckp-diametro < 2
+                          or ckp-preco is not numeric
+                          or ckp-preco = 0
+                          or ckp-aliquota is not numeric
+                           display "Registro invalido em CKPPIZZA: "
+                               ckp-nome
+                       else
+                           add 1 to pizza
+                           add 1 to ind
+                           move ckp-nome     to nome(ind)
+                           move ckp-diametro to diametro(ind)
+                           move ckp-preco    to preco(ind)
+                           move ckp-aliquota to aliquota(ind)
+                           perform precocm2
+                       end-if
+                   end-if
+           end-read
+           .
+       carrega-checkpoint-exit.
+           exit.
+
+      * Grava um retrato da tabela relatorio em CKPPIZZA, para que
+      * uma queda de sessao nao perca a digitacao feita ate aqui
+       grava-checkpoint section.
+           open output checkpoint-pizza
+           move 1 to ind
+           perform until ind > pizza
+               move nome(ind)     to ckp-nome
+               move diametro(ind) to ckp-diametro
+               move preco(ind)    to ckp-preco
+               move aliquota(ind) to ckp-aliquota
+               write reg-checkpoint
+               add 1 to ind
+           end-perform
+           close checkpoint-pizza
+           display "Checkpoint gravado em CKPPIZZA"
+           .
+       grava-checkpoint-exit.
+           exit.
+
+      * Le o cadastro mestre gravado na execucao anterior e
+      * carrega a tabela relatorio para dar continuidade ao trabalho
+       carrega-cadastro section.
+           read cadastro-pizza next record
+               at end
+                   move "10" to status-cad
+               not at end
+                   if ind >= max-pizzas
+                       display "Cadastro mestre excede o limite de 60"
+                       move "10" to status-cad
+                   else
+                       if cad-diametro is not numeric
+                          or cad-diametro < 2
+                          or cad-preco is not numeric
+                          or cad-preco = 0
+                          or cad-aliquota is not numeric
+                           display "Registro invalido em CADPIZZA: "
+                               cad-nome
+                       else
+                           add 1 to pizza
+                           add 1 to ind
+                           move cad-nome     to nome(ind)
+                           move cad-diametro to diametro(ind)
+                           move cad-preco    to preco(ind)
+                           move cad-aliquota to aliquota(ind)
+                           perform precocm2
+                       end-if
+                   end-if
+           end-read
+           .
+       carrega-cadastro-exit.
+           exit.
+
 
        processamento section.
-           move 0 to pizza
-           move 0 to ind
-             perform until menu = "N"
+           display "Modo de processamento: (I)nterativo ou (L)ote"
+           accept modo-processamento
+
+           if modo-processamento = "L" or modo-processamento = "l"
+               perform carga-lote
+           else
+             perform until op-sair
                display erase
-               add 1 to ind
-                   display erase
+               display "1 - Incluir pizza"
+               display "2 - Alterar pizza"
+               display "3 - Excluir pizza"
+               display "4 - Listar pizzas"
+               display "5 - Finalizar cadastro"
+               display "Informe a opcao desejada"
+               accept opcao-menu
+
+               evaluate true
+                   when op-incluir
+                       perform inclui-pizza
+                   when op-alterar
+                       perform altera-pizza
+                   when op-excluir
+                       perform exclui-pizza
+                   when op-listar
+                       perform lista-pizzas
+                   when op-sair
+                       continue
+                   when other
+                       display "Opcao invalida"
+               end-evaluate
+             end-perform
+           end-if
+
+           perform gera-relatorio
+           perform gera-csv
+           perform grava-log-comparacao
+                .
+       processamento-exit.
+           exit.
 
-               if ind > 20 then
-                   display "Vc atingiu o limite de 20 pizzas"
+      * Inclui uma nova pizza ao final da tabela relatorio
+       inclui-pizza section.
+           if pizza >= max-pizzas
+               display "Vc atingiu o limite de 60 pizzas"
+           else
+               display "Informe o nome da pizza "
+               accept nome-pesquisa
+               perform localiza-pizza
+               if indice-localizado not = 0
+                   display "Ja existe uma pizza com esse nome"
                else
                    add 1 to pizza
-                   display "Informe o nome da pizza "
-                   accept nome(ind)
+                   move pizza to ind
+                   move nome-pesquisa to nome(ind)
 
                    display "Informe o diametro "
                    accept diametro(ind)
+                   perform valida-diametro
 
                    display "Informe o preco "
                    accept preco(ind)
+                   perform valida-preco
+
+                   display "Informe a aliquota de ICMS (%) "
+                   accept aliquota(ind)
+                   perform valida-aliquota
+
+                   perform precocm2
+                   move "INCLUSAO" to acao-log
+                   perform grava-log
+                   perform ordem
+                   perform porcentagem
+
+                   add 1 to contador-checkpoint
+                   if contador-checkpoint >= intervalo-checkpoint
+                       perform grava-checkpoint
+                       move 0 to contador-checkpoint
+                   end-if
+               end-if
+           end-if
+           .
+       inclui-pizza-exit.
+           exit.
 
+      * Localiza pelo nome uma pizza ja cadastrada e permite
+      * corrigir o nome/diametro/preco sem reiniciar a digitacao
+       altera-pizza section.
+           display "Informe o nome da pizza a alterar"
+           accept nome-pesquisa
+           perform localiza-pizza
+           if indice-localizado = 0
+               display "Pizza nao encontrada"
+           else
+               move indice-localizado to ind-guardado
+               display "Novo nome (branco mantem o atual) "
+               accept nome2
+               if nome2 not = spaces
+                   move nome2 to nome-pesquisa
+                   perform localiza-pizza
+                   if indice-localizado not = 0
+                      and indice-localizado not = ind-guardado
+                       display "Ja existe uma pizza com esse nome"
+                       move 0 to ind-guardado
+                   else
+                       move nome2 to nome(ind-guardado)
+                   end-if
                end-if
-               display "deseja cadastrar mais uma pizza? ('S'/'N')"
-               accept menu
 
+               if ind-guardado not = 0
+                   move ind-guardado to ind
+                   display "Novo diametro "
+                   accept diametro(ind)
+                   perform valida-diametro
+                   display "Novo preco "
+                   accept preco(ind)
+                   perform valida-preco
+                   display "Nova aliquota de ICMS (%) "
+                   accept aliquota(ind)
+                   perform valida-aliquota
                    perform precocm2
+                   move "ALTERACAO" to acao-log
+                   perform grava-log
                    perform ordem
                    perform porcentagem
+               end-if
+           end-if
+           .
+       altera-pizza-exit.
+           exit.
+
+      * Localiza pelo nome uma pizza ja cadastrada e remove a
+      * posicao da tabela, fechando o buraco deixado
+       exclui-pizza section.
+           display "Informe o nome da pizza a excluir"
+           accept nome-pesquisa
+           perform localiza-pizza
+           if indice-localizado = 0
+               display "Pizza nao encontrada"
+           else
+               move indice-localizado to ind
+               move "EXCLUSAO" to acao-log
+               perform grava-log
+               perform desloca-pizza until ind >= pizza
+               move space to nome(pizza)
+               move 0     to diametro(pizza)
+               move 0     to raio(pizza)
+               move 0     to areaP(pizza)
+               move 0     to preco(pizza)
+               move 0     to preco_cm2(pizza)
+               move 0     to aliquota(pizza)
+               move 0     to preco_cm2_icms(pizza)
+               move 0     to dif_preco(pizza)
+               subtract 1 from pizza
+               perform porcentagem
+           end-if
+           .
+       exclui-pizza-exit.
+           exit.
+
+       desloca-pizza section.
+           move nome(ind + 1)      to nome(ind)
+           move diametro(ind + 1)  to diametro(ind)
+           move raio(ind + 1)      to raio(ind)
+           move areaP(ind + 1)     to areaP(ind)
+           move preco(ind + 1)     to preco(ind)
+           move preco_cm2(ind + 1) to preco_cm2(ind)
+           move aliquota(ind + 1)       to aliquota(ind)
+           move preco_cm2_icms(ind + 1) to preco_cm2_icms(ind)
+           move dif_preco(ind + 1) to dif_preco(ind)
+           add 1 to ind
+           .
+       desloca-pizza-exit.
+           exit.
+
+       localiza-pizza section.
+           move 0 to indice-localizado
+           move 1 to ind
+           perform until ind > pizza
+               if nome(ind) = nome-pesquisa
+                   move ind to indice-localizado
+                   move pizza to ind
+               end-if
+               add 1 to ind
+           end-perform
+           .
+       localiza-pizza-exit.
+           exit.
+
+      * Impede diametro zerado, negativo ou nao numerico de chegar
+      * ao precocm2 e causar divisao por zero
+      * Exige diametro >= 2: com raio inteiro (PIC 9(3), sem casas
+      * decimais), diametro = 1 truncaria o raio para 0 e zeraria
+      * a area, causando divisao por zero em precocm2
+       valida-diametro section.
+           perform until diametro(ind) is numeric
+                     and diametro(ind) >= 2
+               display "Diametro invalido - informe valor >= 2"
+               accept diametro(ind)
+           end-perform
+           .
+       valida-diametro-exit.
+           exit.
+
+       valida-preco section.
+           perform until preco(ind) is numeric and preco(ind) > 0
+               display "Preco invalido - informe valor maior que zero"
+               accept preco(ind)
+           end-perform
+           .
+       valida-preco-exit.
+           exit.
+
+      * Aceita 0% (produto isento), mas exige um valor numerico
+       valida-aliquota section.
+           perform until aliquota(ind) is numeric
+               display "Aliquota invalida - informe um percentual"
+               accept aliquota(ind)
+           end-perform
+           .
+       valida-aliquota-exit.
+           exit.
+
+      * Registra em LOGPIZZA a acao (acao-log) sobre a pizza indicada
+      * por ind - operador, data/hora e o preco/cm2 resultante
+       grava-log section.
+           open extend log-auditoria
+           if status-log = "35"
+               open output log-auditoria
+           end-if
+
+           move operador          to log-operador
+           accept log-data        from date yyyymmdd
+           accept log-hora        from time
+           move acao-log          to log-acao
+           move nome(ind)         to log-nome
+           move diametro(ind)     to log-diametro
+           move preco(ind)        to log-preco
+           move preco_cm2(ind)    to log-preco-cm2
+           move aliquota(ind)         to log-aliquota
+           move preco_cm2_icms(ind)   to log-preco-cm2-icms
+           write reg-log
+
+           close log-auditoria
+           .
+       grava-log-exit.
+           exit.
 
+      * Registra no log uma linha por pizza ao final de uma
+      * comparacao completa, para auditoria do resultado do dia
+       grava-log-comparacao section.
+           move 1 to ind
+           perform until ind > pizza
+               move "COMPARACAO" to acao-log
+               perform grava-log
+               add 1 to ind
            end-perform
+           .
+       grava-log-comparacao-exit.
+           exit.
 
-           perform varying ind from 1 by 1 until ind > 20
-                                              or nome(ind) = space
+      * Lista as pizzas cadastradas, parando a cada max-linhas-pagina
+      * linhas para nao estourar a tela com um catalogo grande
+       lista-pizzas section.
+           move 1 to ind
+           move 0 to contador-linha
+           perform until ind > pizza
                display relatorio(ind)
+               add 1 to ind
+               add 1 to contador-linha
+               if contador-linha >= max-linhas-pagina and ind <= pizza
+                   display "Pressione ENTER para continuar"
+                   accept pausa
+                   move 0 to contador-linha
+               end-if
+           end-perform
+           display "Pressione ENTER para continuar"
+           accept pausa
+           .
+       lista-pizzas-exit.
+           exit.
+
+      * Carrega a tabela relatorio a partir do arquivo de lote
+      * ENTPIZZA, para processamento em lote via JCL
+       carga-lote section.
+           open input entrada-pizzas
+           if status-ent <> "00"
+               display "Arquivo de lote ENTPIZZA nao encontrado"
+           else
+               perform le-lote until status-ent <> "00"
+               close entrada-pizzas
+           end-if
+           .
+       carga-lote-exit.
+           exit.
+
+       le-lote section.
+           read entrada-pizzas
+               at end
+                   move "10" to status-ent
+               not at end
+                   if ind >= max-pizzas
+                       display "Vc atingiu o limite de 60 pizzas"
+                       move "10" to status-ent
+                   else
+                       if ent-diametro is not numeric
+                          or ent-diametro < 2
+                          or ent-preco is not numeric
+                          or ent-preco = 0
+                          or ent-aliquota is not numeric
+                           display "Lote invalido, ignorado: " ent-nome
+                       else
+                           add 1 to ind
+                           add 1 to pizza
+                           move ent-nome     to nome(ind)
+                           move ent-diametro to diametro(ind)
+                           move ent-preco    to preco(ind)
+                           move ent-aliquota to aliquota(ind)
+                           perform precocm2
+                           move "INCLUSAO" to acao-log
+                           perform grava-log
+                           perform ordem
+                           perform porcentagem
+
+                           add 1 to contador-checkpoint
+                           if contador-checkpoint >=
+                               intervalo-checkpoint
+                               perform grava-checkpoint
+                               move 0 to contador-checkpoint
+                           end-if
+                       end-if
+                   end-if
+           end-read
+           .
+       le-lote-exit.
+           exit.
+
+      * Grava o relatorio comparativo, ja ordenado, em RELPIZZA
+      * com cabecalho, data de emissao e quebra de pagina a cada
+      * max-linhas-pagina linhas de detalhe
+       gera-relatorio section.
+           accept data-sistema from date yyyymmdd
+           move 0 to numero-pagina
+           move 99 to contador-linha
+           open output relatorio-impresso
 
+           move 1 to ind
+           perform until ind > pizza
+               if contador-linha >= max-linhas-pagina
+                   perform escreve-cabecalho
+               end-if
+
+               move preco(ind)           to preco-edt
+               move preco_cm2(ind)       to preco-cm2-edt
+               move aliquota(ind)        to aliquota-edt
+               move preco_cm2_icms(ind)  to preco-cm2-icms-edt
+               move dif_preco(ind)       to dif-preco-edt
+
+               move space to linha-relatorio
+               string nome(ind)          delimited by size
+                      "  "                delimited by size
+                      diametro(ind)       delimited by size
+                      "  "                delimited by size
+                      preco-edt           delimited by size
+                      "  "                delimited by size
+                      preco-cm2-edt       delimited by size
+                      "  "                delimited by size
+                      aliquota-edt        delimited by size
+                      "  "                delimited by size
+                      preco-cm2-icms-edt  delimited by size
+                      "  "                delimited by size
+                      dif-preco-edt       delimited by size
+                   into linha-relatorio
+               write reg-relatorio from linha-relatorio
+
+               add 1 to contador-linha
+               add 1 to ind
            end-perform
-                .
-       processamento-exit.
+
+           close relatorio-impresso
+           display "Relatorio gerado em RELPIZZA"
+           .
+       gera-relatorio-exit.
+           exit.
+
+      * Exporta a tabela comparativa ja ordenada para CSVPIZZA, para
+      * ser aberta direto na planilha usada pelo dono da pizzaria
+       gera-csv section.
+           open output exporta-csv
+
+           move space to linha-csv
+           string "NOME"           delimited by size
+                  ","               delimited by size
+                  "DIAMETRO"        delimited by size
+                  ","               delimited by size
+                  "PRECO"           delimited by size
+                  ","               delimited by size
+                  "AREA"            delimited by size
+                  ","               delimited by size
+                  "PRECO_CM2"       delimited by size
+                  ","               delimited by size
+                  "ALIQUOTA"        delimited by size
+                  ","               delimited by size
+                  "PRECO_CM2_ICMS"  delimited by size
+                  ","               delimited by size
+                  "DIF_PRECO"       delimited by size
+               into linha-csv
+           write reg-csv from linha-csv
+
+           move 1 to ind
+           perform until ind > pizza
+               move preco(ind)           to preco-edt
+               move preco_cm2(ind)       to preco-cm2-edt
+               move aliquota(ind)        to aliquota-edt
+               move preco_cm2_icms(ind)  to preco-cm2-icms-edt
+               move dif_preco(ind)       to dif-preco-edt
+
+               move space to linha-csv
+               string """"                 delimited by size
+                      nome(ind)           delimited by size
+                      """"                 delimited by size
+                      ","                 delimited by size
+                      diametro(ind)       delimited by size
+                      ","                 delimited by size
+                      preco-edt           delimited by size
+                      ","                 delimited by size
+                      areaP(ind)          delimited by size
+                      ","                 delimited by size
+                      preco-cm2-edt       delimited by size
+                      ","                 delimited by size
+                      aliquota-edt        delimited by size
+                      ","                 delimited by size
+                      preco-cm2-icms-edt  delimited by size
+                      ","                 delimited by size
+                      dif-preco-edt       delimited by size
+                   into linha-csv
+               write reg-csv from linha-csv
+               add 1 to ind
+           end-perform
+
+           close exporta-csv
+           display "Relatorio exportado em CSVPIZZA"
+           .
+       gera-csv-exit.
+           exit.
+
+       escreve-cabecalho section.
+           if numero-pagina > 0
+               write reg-relatorio from spaces after advancing page
+           end-if
+           add 1 to numero-pagina
+
+           move data-sistema(7:2) to dia-sistema
+           move data-sistema(5:2) to mes-sistema
+           move data-sistema(1:4) to ano-sistema
+           string dia-sistema delimited by size
+                  "/"         delimited by size
+                  mes-sistema delimited by size
+                  "/"         delimited by size
+                  ano-sistema delimited by size
+               into data-formatada
+
+           move space to linha-relatorio
+           string nome-pizzaria   delimited by size
+                  "   DATA: "     delimited by size
+                  data-formatada  delimited by size
+                  "   PAGINA: "   delimited by size
+                  numero-pagina   delimited by size
+               into linha-relatorio
+           write reg-relatorio from linha-relatorio
+
+           move space to linha-relatorio
+           write reg-relatorio from linha-relatorio
+
+      * Larguras dos titulos abaixo casam exatamente com nome/gap/
+      * diametro/gap/preco-edt/gap/preco-cm2-edt/gap/aliquota-edt/
+      * gap/preco-cm2-icms-edt/gap/dif-preco-edt da linha de detalhe
+           move space to linha-relatorio
+           string "NOME             " delimited by size
+                  "DIA  "             delimited by size
+                  "PRECO   "          delimited by size
+                  "PRECO/CM2"         delimited by size
+                  "ICMS%  "           delimited by size
+                  "COM ICMS "         delimited by size
+                  "DIF%  "            delimited by size
+               into linha-relatorio
+           write reg-relatorio from linha-relatorio
+
+           move all "-" to linha-relatorio
+           write reg-relatorio from linha-relatorio
+
+           move 4 to contador-linha
+           .
+       escreve-cabecalho-exit.
            exit.
 
        precocm2 section.
@@ -129,6 +843,9 @@
            compute areaP(ind) = 3,14 * (raio(ind) * raio(ind))
 
            compute preco_cm2(ind) = preco(ind) / areaP(ind)
+
+           compute preco_cm2_icms(ind) rounded =
+               preco_cm2(ind) * (1 + (aliquota(ind) / 100))
            .
        precocm2-exit.
            exit.
@@ -140,11 +857,17 @@
                move "n trocou" to controle
 
                perform until ind = pizza
-                   if preco_cm2(ind) > preco_cm2(ind + 1) then
+                   if preco_cm2_icms(ind) > preco_cm2_icms(ind + 1)
+                     then
                      move preco_cm2(ind + 1) to aux
                      move preco_cm2(ind)     to preco_cm2(ind + 1)
                      move aux                to preco_cm2(ind)
 
+                     move preco_cm2_icms(ind + 1) to aux
+                     move preco_cm2_icms(ind)
+                        to preco_cm2_icms(ind + 1)
+                     move aux to preco_cm2_icms(ind)
+
                      move nome(ind + 1) to nome2
                      move nome(ind)  to nome(ind + 1)
                      move nome2    to nome(ind)
@@ -166,9 +889,9 @@
                      move preco(ind) to preco(ind + 1)
                      move aux to preco(ind)
 
-                     move areaP(ind + 1) to aux
-                     move areaP(ind) to areaP(ind + 1)
-                     move aux to areaP(ind)
+                     move aliquota(ind + 1) to aux
+                     move aliquota(ind) to aliquota(ind + 1)
+                     move aux to aliquota(ind)
 
                      move "trocou"           to controle
                    end-if
@@ -183,13 +906,13 @@
            move 1 to ind
       *    move 0 to porcentag(ind)
       *    move 0 to dif_preco
-              perform until ind = 20 or nome(ind + 1) = space
+              perform until ind = pizza or nome(ind + 1) = space
       *         move 0 to porcentag(ind)
       *         move 0 to dif_preco
-                compute delta_preco = preco_cm2(ind + 1)
-                 - preco_cm2(ind)
+                compute delta_preco = preco_cm2_icms(ind + 1)
+                 - preco_cm2_icms(ind)
                 compute dif_preco(ind + 1 )=(delta_preco * 100)
-                 / preco_cm2(ind)
+                 / preco_cm2_icms(ind)
 
                 add 1 to ind
               end-perform
@@ -197,6 +920,26 @@
        porcentagem-exit.
            exit.
        finaliza section.
+           close cadastro-pizza
+           open output cadastro-pizza
+           move 1 to ind
+           perform until ind > pizza
+               move nome(ind)     to cad-nome
+               move diametro(ind) to cad-diametro
+               move preco(ind)    to cad-preco
+               move aliquota(ind) to cad-aliquota
+               write reg-cadastro
+                   invalid key
+                       display "Nome duplicado, nao gravado: "
+                           cad-nome
+               end-write
+               add 1 to ind
+           end-perform
+           close cadastro-pizza
+
+           open output checkpoint-pizza
+           close checkpoint-pizza
+
            display "Fim da operação"
            Stop run
            .
